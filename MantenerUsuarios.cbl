@@ -0,0 +1,278 @@
+000010******************************************************************
+000020* Author      : R. Cantero - Sistemas
+000030* Installation: Depto. Sistemas
+000040* Date-Written: 2026-08-09
+000050* Date-Compiled:
+000060* Purpose     : Mantenimiento de usuarios contra USUARIOS.DAT - es
+000070*               el unico punto del sistema que efectivamente
+000080*               invoca las funciones de alta/baja/modificacion de
+000090*               YOUR-PROGRAM (hasta ahora nada en el arbol las
+000100*               llamaba, asi que no habia forma de cargar ni
+000110*               mantener un usuario). El alta corre interactiva
+000120*               por consola o desatendida en modo lote (ver
+000130*               variable de entorno MODO-EJECUCION), igual que
+000140*               el_nombre_del_programa1; baja y modificacion son
+000150*               solo interactivas por ahora.
+000160* Tectonics   : cobc
+000170* Modification History:
+000180*   2026-08-09 RC  Version inicial.
+000190*   2026-08-09 RC  0000-MAINLINE termina con STOP RUN en vez de
+000200*                  GOBACK: este programa es un ejecutable
+000210*                  standalone, nunca un subprograma CALLed por
+000220*                  otro.
+000230*   2026-08-09 RC  El modo interactivo ahora es un menu (alta/
+000240*                  baja/modificar/salir) en vez de solo alta: las
+000250*                  funciones de baja y modificacion de YOUR-
+000260*                  PROGRAM no tenian ningun llamador en el arbol.
+000270*                  4000-BAJA-INTERACTIVA y 5000-MODIFICAR-
+000280*                  INTERACTIVA son nuevos; modificar primero
+000290*                  consulta el registro para no pisar REG-ESTADO
+000300*                  ni REG-FECHA-ALTA con blancos. 3000-PROCESAR-
+000310*                  LOTE distingue ahora "no existe" igual que
+000320*                  procesarLote en el_nombre_del_programa1.
+000330******************************************************************
+000340 IDENTIFICATION DIVISION.
+000350 PROGRAM-ID. MANTENER-USUARIOS.
+
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT ARCH-ALTALOTE ASSIGN TO "ALTALOTE.DAT"
+000400         ORGANIZATION IS SEQUENTIAL
+000410         FILE STATUS IS MANT-LOTE-IN-STATUS.
+
+000420     SELECT ARCH-ALTAREPO ASSIGN TO "ALTAREPO.DAT"
+000430         ORGANIZATION IS SEQUENTIAL
+000440         FILE STATUS IS MANT-LOTE-OUT-STATUS.
+
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  ARCH-ALTALOTE.
+000480 01  REG-ALTALOTE.
+000490     05  LOTE-DNI                    PIC X(08).
+000500     05  LOTE-NOMBRE                 PIC X(10).
+000510     05  LOTE-APELLIDO               PIC X(10).
+000520     05  LOTE-USUARIO                PIC X(10).
+000530     05  LOTE-ROL                    PIC X(10).
+
+000540 FD  ARCH-ALTAREPO.
+000550 01  REG-ALTAREPO.
+000560     05  REPO-DNI                    PIC X(08).
+000570     05  REPO-USUARIO                PIC X(10).
+000580     05  REPO-RC                     PIC 9(02).
+
+000590 WORKING-STORAGE SECTION.
+000600 01  MANT-MODO                   PIC X(04) VALUE SPACES.
+000610     88  MANT-MODO-LOTE              VALUE "LOTE".
+
+000620 01  MANT-LOTE-IN-STATUS         PIC X(02) VALUE SPACES.
+000630     88  MANT-LOTE-IN-OK             VALUE "00".
+000640     88  MANT-LOTE-IN-NO-EXISTE      VALUE "35".
+000650 01  MANT-LOTE-OUT-STATUS        PIC X(02) VALUE SPACES.
+000660     88  MANT-LOTE-OUT-OK            VALUE "00".
+000670 01  MANT-LOTE-EOF-SW            PIC X(01) VALUE "N".
+000680     88  MANT-LOTE-EOF               VALUE "S".
+
+000690 01  MANT-SALIR-SW               PIC X(01) VALUE "N".
+000700     88  MANT-SALIR                  VALUE "S".
+000710 01  MANT-OPCION                 PIC X(01).
+000720 01  MANT-RESPUESTA              PIC X(01).
+
+000730 01  MANT-PARM.
+000740     COPY PARMUSR.
+
+000750 PROCEDURE DIVISION.
+000760 0000-MAINLINE.
+000770     ACCEPT MANT-MODO FROM ENVIRONMENT "MODO-EJECUCION".
+000780     IF MANT-MODO-LOTE
+000790         PERFORM 3000-PROCESAR-LOTE THRU 3000-EXIT
+000800     ELSE
+000810         PERFORM 1500-MENU-PRINCIPAL THRU 1500-EXIT
+000820             UNTIL MANT-SALIR
+000830     END-IF.
+000840     STOP RUN.
+
+000850*----------------------------------------------------------------
+000860* 1500  MENU PRINCIPAL DEL MANTENIMIENTO INTERACTIVO - alta, baja,
+000870*       modificacion o salir; se repite hasta que el operador
+000880*       elige salir.
+000890*----------------------------------------------------------------
+000900 1500-MENU-PRINCIPAL.
+000910     DISPLAY "MANTENIMIENTO DE USUARIOS".
+000920     DISPLAY "[A] Alta".
+000930     DISPLAY "[B] Baja".
+000940     DISPLAY "[M] Modificar".
+000950     DISPLAY "[S] Salir".
+000960     ACCEPT MANT-OPCION.
+000970     EVALUATE MANT-OPCION
+000980         WHEN "A" WHEN "a"
+000990             PERFORM 2000-ALTA-INTERACTIVA THRU 2000-EXIT
+001000         WHEN "B" WHEN "b"
+001010             PERFORM 4000-BAJA-INTERACTIVA THRU 4000-EXIT
+001020         WHEN "M" WHEN "m"
+001030             PERFORM 5000-MODIFICAR-INTERACTIVA THRU 5000-EXIT
+001040         WHEN "S" WHEN "s"
+001050             SET MANT-SALIR TO TRUE
+001060         WHEN OTHER
+001070             DISPLAY "ERROR: opcion invalida"
+001080     END-EVALUATE.
+001090 1500-EXIT.
+001100     EXIT.
+
+001110*----------------------------------------------------------------
+001120* 2000  ALTA INTERACTIVA POR CONSOLA - pide los datos de un
+001130*       usuario nuevo y llama a YOUR-PROGRAM.
+001140*----------------------------------------------------------------
+001150 2000-ALTA-INTERACTIVA.
+001160     MOVE SPACES TO PARM-REGISTRO OF MANT-PARM.
+001170     DISPLAY "ALTA DE USUARIO".
+001180     DISPLAY "dni: ".
+001190     ACCEPT REG-DNI OF PARM-REGISTRO OF MANT-PARM.
+001200     DISPLAY "nombre: ".
+001210     ACCEPT REG-NOMBRE OF PARM-REGISTRO OF MANT-PARM.
+001220     DISPLAY "apellido: ".
+001230     ACCEPT REG-APELLIDO OF PARM-REGISTRO OF MANT-PARM.
+001240     DISPLAY "codigo de usuario: ".
+001250     ACCEPT REG-USUARIO OF PARM-REGISTRO OF MANT-PARM.
+001260     DISPLAY "rol: ".
+001270     ACCEPT REG-ROL OF PARM-REGISTRO OF MANT-PARM.
+001280     SET PARM-FUN-ALTA OF MANT-PARM TO TRUE.
+001290     CALL "YOUR-PROGRAM" USING MANT-PARM.
+001300     EVALUATE TRUE
+001310         WHEN PARM-RC-OK OF MANT-PARM
+001320             DISPLAY "usuario dado de alta"
+001330         WHEN PARM-RC-DNI-DUPLICADO OF MANT-PARM
+001340             DISPLAY "ERROR: ya existe un usuario con ese dni"
+001350         WHEN PARM-RC-USUARIO-DUPLICADO OF MANT-PARM
+001360             DISPLAY "ERROR: ese codigo de usuario ya esta "
+001370                 "en uso"
+001380         WHEN PARM-RC-TABLA-LLENA OF MANT-PARM
+001390             DISPLAY "ERROR: no se pudo dar de alta el usuario"
+001400         WHEN OTHER
+001410             DISPLAY "ERROR: alta rechazada, codigo "
+001420                 PARM-RETURN-CODE OF MANT-PARM
+001430     END-EVALUATE.
+001440 2000-EXIT.
+001450     EXIT.
+
+001460*----------------------------------------------------------------
+001470* 4000  BAJA INTERACTIVA POR CONSOLA - pide el dni y llama a
+001480*       YOUR-PROGRAM para eliminar el registro.
+001490*----------------------------------------------------------------
+001500 4000-BAJA-INTERACTIVA.
+001510     MOVE SPACES TO PARM-REGISTRO OF MANT-PARM.
+001520     DISPLAY "BAJA DE USUARIO".
+001530     DISPLAY "dni: ".
+001540     ACCEPT REG-DNI OF PARM-REGISTRO OF MANT-PARM.
+001550     SET PARM-FUN-BAJA OF MANT-PARM TO TRUE.
+001560     CALL "YOUR-PROGRAM" USING MANT-PARM.
+001570     EVALUATE TRUE
+001580         WHEN PARM-RC-OK OF MANT-PARM
+001590             DISPLAY "usuario dado de baja"
+001600         WHEN PARM-RC-NO-ENCONTRADO OF MANT-PARM
+001610             DISPLAY "ERROR: no existe un usuario con ese dni"
+001620         WHEN OTHER
+001630             DISPLAY "ERROR: baja rechazada, codigo "
+001640                 PARM-RETURN-CODE OF MANT-PARM
+001650     END-EVALUATE.
+001660 4000-EXIT.
+001670     EXIT.
+
+001680*----------------------------------------------------------------
+001690* 5000  MODIFICACION INTERACTIVA POR CONSOLA - consulta el
+001700*       registro por dni antes de pedir los datos nuevos, para
+001710*       que REG-ESTADO y REG-FECHA-ALTA no queden en blanco al
+001720*       grabar (4000-MODIFICAR-USUARIO de YOUR-PROGRAM graba el
+001730*       registro de PARM-REGISTRO tal cual se lo pasan).
+001740*----------------------------------------------------------------
+001750 5000-MODIFICAR-INTERACTIVA.
+001760     MOVE SPACES TO PARM-REGISTRO OF MANT-PARM.
+001770     DISPLAY "MODIFICACION DE USUARIO".
+001780     DISPLAY "dni: ".
+001790     ACCEPT REG-DNI OF PARM-REGISTRO OF MANT-PARM.
+001800     SET PARM-FUN-CONSULTA OF MANT-PARM TO TRUE.
+001810     CALL "YOUR-PROGRAM" USING MANT-PARM.
+001820     IF PARM-RC-OK OF MANT-PARM
+001830         DISPLAY "nombre ("
+001840             REG-NOMBRE OF PARM-REGISTRO OF MANT-PARM "): "
+001850         ACCEPT REG-NOMBRE OF PARM-REGISTRO OF MANT-PARM
+001860         DISPLAY "apellido ("
+001870             REG-APELLIDO OF PARM-REGISTRO OF MANT-PARM "): "
+001880         ACCEPT REG-APELLIDO OF PARM-REGISTRO OF MANT-PARM
+001890         DISPLAY "codigo de usuario ("
+001900             REG-USUARIO OF PARM-REGISTRO OF MANT-PARM "): "
+001910         ACCEPT REG-USUARIO OF PARM-REGISTRO OF MANT-PARM
+001920         DISPLAY "rol ("
+001930             REG-ROL OF PARM-REGISTRO OF MANT-PARM "): "
+001940         ACCEPT REG-ROL OF PARM-REGISTRO OF MANT-PARM
+001950         SET PARM-FUN-MODIFICA OF MANT-PARM TO TRUE
+001960         CALL "YOUR-PROGRAM" USING MANT-PARM
+001970         EVALUATE TRUE
+001980             WHEN PARM-RC-OK OF MANT-PARM
+001990                 DISPLAY "usuario modificado"
+002000             WHEN PARM-RC-USUARIO-DUPLICADO OF MANT-PARM
+002010                 DISPLAY "ERROR: ese codigo de usuario ya esta "
+002020                     "en uso"
+002030             WHEN OTHER
+002040                 DISPLAY "ERROR: modificacion rechazada, codigo "
+002050                     PARM-RETURN-CODE OF MANT-PARM
+002060         END-EVALUATE
+002070     ELSE
+002080         DISPLAY "ERROR: no existe un usuario con ese dni"
+002090     END-IF.
+002100 5000-EXIT.
+002110     EXIT.
+
+002120*----------------------------------------------------------------
+002130* 3000  ALTA EN MODO LOTE - lee ALTALOTE.DAT (dni, nombre,
+002140*       apellido, usuario, rol) y graba el resultado de cada alta
+002150*       en ALTAREPO.DAT, para cargar muchos usuarios sin operador.
+002160*----------------------------------------------------------------
+002170 3000-PROCESAR-LOTE.
+002180     OPEN INPUT ARCH-ALTALOTE.
+002190     IF MANT-LOTE-IN-OK
+002200         OPEN OUTPUT ARCH-ALTAREPO
+002210         IF MANT-LOTE-OUT-OK
+002220             PERFORM 3100-LEER-ALTALOTE
+002230             PERFORM 3200-PROCESAR-ALTALOTE UNTIL MANT-LOTE-EOF
+002240             CLOSE ARCH-ALTALOTE ARCH-ALTAREPO
+002250         ELSE
+002260             DISPLAY "MANTENER-USUARIOS: no se pudo abrir "
+002270                 "ALTAREPO.DAT"
+002280             CLOSE ARCH-ALTALOTE
+002290         END-IF
+002300     ELSE
+002310         IF MANT-LOTE-IN-NO-EXISTE
+002320             DISPLAY "MANTENER-USUARIOS: ALTALOTE.DAT no existe"
+002330         ELSE
+002340             DISPLAY "MANTENER-USUARIOS: no se pudo abrir "
+002350                 "ALTALOTE.DAT"
+002360         END-IF
+002370     END-IF.
+002380 3000-EXIT.
+002390     EXIT.
+
+002400 3100-LEER-ALTALOTE.
+002410     READ ARCH-ALTALOTE
+002420         AT END
+002430             SET MANT-LOTE-EOF TO TRUE
+002440     END-READ.
+
+002450 3200-PROCESAR-ALTALOTE.
+002460     MOVE SPACES TO PARM-REGISTRO OF MANT-PARM.
+002470     MOVE LOTE-DNI TO REG-DNI OF PARM-REGISTRO OF MANT-PARM.
+002480     MOVE LOTE-NOMBRE TO REG-NOMBRE OF PARM-REGISTRO OF MANT-PARM.
+002490     MOVE LOTE-APELLIDO
+002500         TO REG-APELLIDO OF PARM-REGISTRO OF MANT-PARM.
+002510     MOVE LOTE-USUARIO
+002520         TO REG-USUARIO OF PARM-REGISTRO OF MANT-PARM.
+002530     MOVE LOTE-ROL TO REG-ROL OF PARM-REGISTRO OF MANT-PARM.
+002540     SET PARM-FUN-ALTA OF MANT-PARM TO TRUE.
+002550     CALL "YOUR-PROGRAM" USING MANT-PARM.
+002560     MOVE LOTE-DNI TO REPO-DNI.
+002570     MOVE LOTE-USUARIO TO REPO-USUARIO.
+002580     MOVE PARM-RETURN-CODE OF MANT-PARM TO REPO-RC.
+002590     WRITE REG-ALTAREPO.
+002600     PERFORM 3100-LEER-ALTALOTE.
+
+002610 END PROGRAM MANTENER-USUARIOS.
