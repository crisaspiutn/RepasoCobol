@@ -1,30 +1,226 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 usuarios OCCURS 5 TIMES.
-         05 nombre PIC x(10) VALUE SPACES.
-         05 apellido PIC x(10) VALUE SPACES.
-         05 dni PIC x(8) VALUE SPACES.
-         05 usuario PIC x(10) VALUE SPACES.
-
-
-       LINKAGE SECTION.
-       01 PARAMETRES.
-           02 PA-RETURN-CODE PIC 99 VALUE 0.
-       PROCEDURE DIVISION USING PARAMETRES.
-       MAIN-PROCEDURE.
-           DISPLAY "Hello world".
-           MOVE 0 TO PA-RETURN-CODE.
-
-       funcionExterna.
-           DISPLAY "funcion externa ejecutada".
-           STOP RUN.
-       END PROGRAM YOUR-PROGRAM.
-https:*> //www.youtube.com/watch?v=vSJNqrLZUbk&ab_channel=Tecno-logicos
+000010******************************************************************
+000020* Author      : R. Cantero - Sistemas
+000030* Installation: Depto. Sistemas
+000040* Date-Written: 2026-08-09
+000050* Date-Compiled:
+000060* Purpose     : Maintains the usuarios master (USUARIOS.DAT),
+000070*               keyed on dni.  Called by other programs via
+000080*               CALL "YOUR-PROGRAM" USING PARAMETRES to add,
+000090*               change, remove, look up or authenticate a
+000100*               usuario instead of keeping the table only in
+000110*               WORKING-STORAGE.
+000120* Tectonics   : cobc
+000130* Modification History:
+000140*   2026-08-09 RC  Replaced the in-memory OCCURS 5 table with
+000150*                  an indexed USUARIOS.DAT file and add/update/
+000160*                  delete/lookup paragraphs (persistence).
+000170*   2026-08-09 RC  USRREG gano REG-ESTADO/REG-ROL/REG-FECHA-ALTA.
+000180*                  2000-ALTA-USUARIO ahora default a REG-ACTIVO y
+000190*                  estampa la fecha de alta cuando el llamador los
+000200*                  deja en blanco, para que ningun alta quede sin
+000210*                  estado o fecha.
+000220*   2026-08-09 RC  Se saca WITH DUPLICATES de la clave alterna
+000230*                  REG-USUARIO: un codigo de usuario identifica a
+000240*                  un unico dni, igual que el dni identifica a un
+000250*                  unico registro, para que 6000-VALIDAR-LOGIN no
+000260*                  dependa de cual de varios registros repetidos
+000270*                  devuelva el indice.
+000280*   2026-08-09 RC  2000-ALTA-USUARIO y 4000-MODIFICAR-USUARIO ya
+000290*                  no reportan un codigo de usuario repetido como
+000300*                  RC 20 (tabla llena) o RC 90 (no encontrado): se
+000310*                  verifica la clave alterna antes de
+000320*                  WRITE/REWRITE y se informa
+000330*                  PARM-RC-USUARIO-DUPLICADO (30).
+000340******************************************************************
+000350 IDENTIFICATION DIVISION.
+000360 PROGRAM-ID. YOUR-PROGRAM.
+
+000370 ENVIRONMENT DIVISION.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT ARCH-USUARIOS ASSIGN TO "USUARIOS.DAT"
+000410         ORGANIZATION IS INDEXED
+000420         ACCESS MODE IS DYNAMIC
+000430         RECORD KEY IS REG-DNI OF FD-REG
+000440         ALTERNATE RECORD KEY IS REG-USUARIO OF FD-REG
+000450         FILE STATUS IS WS-FILE-STATUS.
+
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  ARCH-USUARIOS.
+000490 01  FD-REG.
+000500     COPY USRREG.
+
+000510 WORKING-STORAGE SECTION.
+000520 77  WS-FILE-STATUS              PIC X(02) VALUE SPACES.
+000530     88  WS-FS-OK                    VALUE "00".
+000540     88  WS-FS-NO-EXISTE-ARCHIVO     VALUE "35".
+
+000550 77  WS-DNI-VERIFICACION         PIC X(08) VALUE SPACES.
+
+000560 LINKAGE SECTION.
+000570 01  PARAMETRES.
+000580     COPY PARMUSR.
+
+000590 PROCEDURE DIVISION USING PARAMETRES.
+000600 0000-MAINLINE.
+000610     MOVE 90 TO PARM-RETURN-CODE.
+000620     PERFORM 1000-ABRIR-ARCHIVO THRU 1000-EXIT.
+000630     EVALUATE TRUE
+000640         WHEN PARM-FUN-ALTA
+000650             PERFORM 2000-ALTA-USUARIO THRU 2000-EXIT
+000660         WHEN PARM-FUN-BAJA
+000670             PERFORM 3000-BAJA-USUARIO THRU 3000-EXIT
+000680         WHEN PARM-FUN-MODIFICA
+000690             PERFORM 4000-MODIFICAR-USUARIO THRU 4000-EXIT
+000700         WHEN PARM-FUN-CONSULTA
+000710             PERFORM 5000-CONSULTAR-USUARIO THRU 5000-EXIT
+000720         WHEN PARM-FUN-LOGIN
+000730             PERFORM 6000-VALIDAR-LOGIN THRU 6000-EXIT
+000740         WHEN OTHER
+000750             DISPLAY "YOUR-PROGRAM: funcion no reconocida"
+000760             MOVE 90 TO PARM-RETURN-CODE
+000770     END-EVALUATE.
+000780     PERFORM 8000-CERRAR-ARCHIVO THRU 8000-EXIT.
+000790     GOBACK.
+
+000800 1000-ABRIR-ARCHIVO.
+000810     OPEN I-O ARCH-USUARIOS.
+000820     IF WS-FS-NO-EXISTE-ARCHIVO
+000830         OPEN OUTPUT ARCH-USUARIOS
+000840         CLOSE ARCH-USUARIOS
+000850         OPEN I-O ARCH-USUARIOS
+000860     END-IF.
+000870 1000-EXIT.
+000880     EXIT.
+
+000890*----------------------------------------------------------------
+000900* 2000  ALTA DE USUARIO - rechaza dni duplicado (RC 10), codigo
+000910*       de usuario ya tomado (RC 30) e informa RC 20 cuando el
+000920*       archivo no admite mas registros.
+000930*----------------------------------------------------------------
+000940 2000-ALTA-USUARIO.
+000950     MOVE REG-DNI OF PARM-REGISTRO TO REG-DNI OF FD-REG.
+000960     READ ARCH-USUARIOS
+000970         INVALID KEY
+000980             MOVE REG-USUARIO OF PARM-REGISTRO
+000990                 TO REG-USUARIO OF FD-REG
+001000             READ ARCH-USUARIOS KEY IS REG-USUARIO OF FD-REG
+001010                 INVALID KEY
+001020                     MOVE PARM-REGISTRO TO FD-REG
+001030                     IF REG-ESTADO OF FD-REG = SPACE
+001040                         SET REG-ACTIVO OF FD-REG TO TRUE
+001050                     END-IF
+001060                     IF REG-FECHA-ALTA OF FD-REG = ZERO
+001070                         ACCEPT REG-FECHA-ALTA OF FD-REG
+001080                             FROM DATE YYYYMMDD
+001090                     END-IF
+001100                     WRITE FD-REG
+001110                         INVALID KEY
+001120                             MOVE 20 TO PARM-RETURN-CODE
+001130                         NOT INVALID KEY
+001140                             MOVE 00 TO PARM-RETURN-CODE
+001150                     END-WRITE
+001160                 NOT INVALID KEY
+001170                     MOVE 30 TO PARM-RETURN-CODE
+001180             END-READ
+001190         NOT INVALID KEY
+001200             MOVE 10 TO PARM-RETURN-CODE
+001210     END-READ.
+001220 2000-EXIT.
+001230     EXIT.
+
+001240*----------------------------------------------------------------
+001250* 3000  BAJA DE USUARIO - RC 90 si el dni no existe.
+001260*----------------------------------------------------------------
+001270 3000-BAJA-USUARIO.
+001280     MOVE REG-DNI OF PARM-REGISTRO TO REG-DNI OF FD-REG.
+001290     READ ARCH-USUARIOS
+001300         INVALID KEY
+001310             MOVE 90 TO PARM-RETURN-CODE
+001320         NOT INVALID KEY
+001330             DELETE ARCH-USUARIOS RECORD
+001340                 INVALID KEY
+001350                     MOVE 90 TO PARM-RETURN-CODE
+001360                 NOT INVALID KEY
+001370                     MOVE 00 TO PARM-RETURN-CODE
+001380             END-DELETE
+001390     END-READ.
+001400 3000-EXIT.
+001410     EXIT.
+
+001420*----------------------------------------------------------------
+001430* 4000  MODIFICACION DE USUARIO - el dni identifica el registro
+001440*       y no se permite cambiarlo desde aqui; si el nuevo codigo
+001450*       de usuario ya pertenece a otro dni se rechaza con RC 30.
+001460*----------------------------------------------------------------
+001470 4000-MODIFICAR-USUARIO.
+001480     MOVE REG-DNI OF PARM-REGISTRO TO REG-DNI OF FD-REG.
+001490     READ ARCH-USUARIOS
+001500         INVALID KEY
+001510             MOVE 90 TO PARM-RETURN-CODE
+001520         NOT INVALID KEY
+001530             MOVE REG-DNI OF PARM-REGISTRO TO WS-DNI-VERIFICACION
+001540             MOVE REG-USUARIO OF PARM-REGISTRO
+001550                 TO REG-USUARIO OF FD-REG
+001560             READ ARCH-USUARIOS KEY IS REG-USUARIO OF FD-REG
+001570                 INVALID KEY
+001580                     CONTINUE
+001590                 NOT INVALID KEY
+001600                     IF REG-DNI OF FD-REG NOT =
+001610                         WS-DNI-VERIFICACION
+001620                         MOVE 30 TO PARM-RETURN-CODE
+001630                     END-IF
+001640             END-READ
+001650             IF NOT PARM-RC-USUARIO-DUPLICADO
+001660                 MOVE PARM-REGISTRO TO FD-REG
+001670                 MOVE REG-DNI OF PARM-REGISTRO
+001680                     TO REG-DNI OF FD-REG
+001690                 REWRITE FD-REG
+001700                     INVALID KEY
+001710                         MOVE 90 TO PARM-RETURN-CODE
+001720                     NOT INVALID KEY
+001730                         MOVE 00 TO PARM-RETURN-CODE
+001740                 END-REWRITE
+001750             END-IF
+001760     END-READ.
+001770 4000-EXIT.
+001780     EXIT.
+
+001790*----------------------------------------------------------------
+001800* 5000  CONSULTA DE USUARIO POR DNI.
+001810*----------------------------------------------------------------
+001820 5000-CONSULTAR-USUARIO.
+001830     MOVE REG-DNI OF PARM-REGISTRO TO REG-DNI OF FD-REG.
+001840     READ ARCH-USUARIOS
+001850         INVALID KEY
+001860             MOVE 90 TO PARM-RETURN-CODE
+001870         NOT INVALID KEY
+001880             MOVE FD-REG TO PARM-REGISTRO
+001890             MOVE 00 TO PARM-RETURN-CODE
+001900     END-READ.
+001910 5000-EXIT.
+001920     EXIT.
+
+001930*----------------------------------------------------------------
+001940* 6000  VALIDACION DE LOGIN POR CODIGO DE USUARIO (clave
+001950*       alterna), usada por otros programas antes de dar acceso.
+001960*----------------------------------------------------------------
+001970 6000-VALIDAR-LOGIN.
+001980     MOVE REG-USUARIO OF PARM-REGISTRO TO REG-USUARIO OF FD-REG.
+001990     READ ARCH-USUARIOS KEY IS REG-USUARIO OF FD-REG
+002000         INVALID KEY
+002010             MOVE 90 TO PARM-RETURN-CODE
+002020         NOT INVALID KEY
+002030             MOVE FD-REG TO PARM-REGISTRO
+002040             MOVE 00 TO PARM-RETURN-CODE
+002050     END-READ.
+002060 6000-EXIT.
+002070     EXIT.
+
+002080 8000-CERRAR-ARCHIVO.
+002090     CLOSE ARCH-USUARIOS.
+002100 8000-EXIT.
+002110     EXIT.
+
+002120 END PROGRAM YOUR-PROGRAM.
