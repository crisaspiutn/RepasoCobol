@@ -1,101 +1,504 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. el_nombre_del_programa1.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 resultado PIC 99.
-       01 saludo PIC X(36) VALUE "Bienvenido a la calculadora en cobol".
-       *>este es el limite en una linea, pero se puede seguir abajo.
-       01 mensaje PIC X(24) VALUE "el resultado es: ".
-       01 mensaje1 PIC X(27) VALUE "ingrese el primer numero: ".
-       01 mensaje2 PIC X(27) VALUE "ingrese el segundo numero: ".
-       01 numero1 PIC 99.
-       01 numero2 PIC 99.
-       01 opciones pic 9 VALUE 1.
-       88 opy VALUE 'Y'. *> tipo boolean
-       88 opn VALUE 'N'. *> tipo boolean
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE. *>no se por que
-         DISPLAY saludo.
-         PERFORM funcionExterna.
-         DISPLAY mensaje1.
-         ACCEPT numero1.
-         DISPLAY mensaje2.
-         ACCEPT numero2.
-         PERFORM menu until opciones = 0.
-      *>      IF "b" EQUALS "s" THEN
-      *>            DISPLAY "es igual"
-      *>      ELSE DISPLAY "no es igual"
-      *>      END-IF.
-      *>      MOVE FALSE to estado.
-      *>      DISPLAY estado.
-      *>      ACCEPT opciones.
-      *>      MOVE "hola desde mi nuevo saludo" TO saludo.
-       *> asi se asigna valor
-      *>      ACCEPT estado.
-         STOP RUN.
-      *>      PERFORM menu until estado=0.
-       menu.
-         DISPLAY "__________________________________________________" .
-         DISPLAY "digite un numero segun la opciom q quiera realizar".
-         DISPLAY "[1] sumar los numeros" .
-         DISPLAY "[2] restar al primero el segundo" .
-         DISPLAY "[3] multiplicar los 2 numeros" .
-         DISPLAY "[4] dividir el primero al segundo" .
-         DISPLAY "[5] exponer primero elevado al otro" .
-         DISPLAY "[0] para Salir" .
-         ACCEPT opciones.
-         DISPLAY "__________________________________________________" .
-         EVALUATE opciones
-           WHEN 1
-             PERFORM sumarNumeros
-           WHEN 2
-             PERFORM restarNumeros
-           WHEN 3
-             PERFORM multiplicarNumeros
-           WHEN 4
-             PERFORM dividirNumeros
-           WHEN 5
-             PERFORM exponenciarNumeros
-           WHEN 0
-             DISPLAY "saliste del programa"
-         END-EVALUATE.
-           *> " es 22    salto es -2
-           *> en ascii
-           *> " es 34    salto es 10
-       sumarNumeros.
-         DISPLAY "suma de: "numero1" y "numero2.
-         ADD numero1 to numero2 GIVING resultado.
-         DISPLAY resultado.
-       restarNumeros.
-         DISPLAY "resta de: "numero1" y "numero2.
-         SUBTRACT numero1 FROM  numero2 GIVING resultado.
-      *> COMPUTE resultado= numero1 - numero2.*>aqui importa el espacio
-         DISPLAY resultado.
-       multiplicarNumeros.
-         DISPLAY "multiplicacion de: "numero1" por "numero2.
-         MULTIPLY numero1 BY numero2 GIVING resultado.
-         DISPLAY resultado.
-       dividirNumeros.
-         DISPLAY "divicion de: "numero1" a "numero2.
-         ACCEPT asignarNume2 UNTIL numero2 <> 0.
-         DIVIDE numero1 BY numero2 GIVING resultado.
-      *>    DIVIDE numero1 INTO numero2 GIVING resultado.
-
-         DISPLAY resultado.
-       exponenciarNumeros.
-         DISPLAY "exponenciasion de: "numero1" a "numero2.
-         COMPUTE resultado=numero1**numero2.
-         DISPLAY resultado.
-       asignarNume2.
-         DISPLAY "asignarNumero2".
-
-       END PROGRAM el_nombre_del_programa1.
+000010******************************************************************
+000020* Author      : R. Cantero - Sistemas
+000030* Installation: Depto. Sistemas
+000040* Date-Written: 2026-08-09
+000050* Date-Compiled:
+000060* Purpose     : Calculadora de consola - suma, resta, multiplica,
+000070*               divide y exponencia dos numeros mientras el
+000080*               operador elige opciones de un menu.  Tambien
+000090*               corre desatendida en modo lote (ver variable de
+000100*               entorno MODO-EJECUCION).
+000110* Tectonics   : cobc
+000120* Modification History:
+000130*   2026-08-09 RC  numero1/numero2/resultado ensanchados a
+000140*                  S9(7)V99 con ON SIZE ERROR en cada operacion
+000150*                  aritmetica; ya no truncan ni admiten solo
+000160*                  enteros positivos de dos cifras.
+000170*   2026-08-09 RC  Cada operacion ahora graba una linea en
+000180*                  AUDITORI.DAT (fecha, hora, opcion, numero1,
+000190*                  numero2, resultado) para poder reconciliar
+000200*                  el dia despues de que la consola se perdio.
+000210*   2026-08-09 RC  Agregado modo lote: si la variable de entorno
+000220*                  MODO-EJECUCION vale "LOTE" el programa lee
+000230*                  TRANLOTE.DAT (opcion, numero1, numero2) en vez
+000240*                  de pedir datos por consola y graba cada
+000250*                  resultado en REPOLOTE.DAT, para correr como
+000260*                  job desatendido.
+000270*   2026-08-09 RC  numero1/numero2 ya se validan como numericos al
+000280*                  ingresarlos (reintento acotado a CALC-MAX-
+000290*                  INTENTOS) y el divisor 0 en dividirNumeros usa
+000300*                  el mismo limite en vez de reintentar sin fin.
+000310*   2026-08-09 RC  Se agregan contadores por operacion y un total
+000320*                  acumulado de resultado, mostrados como resumen
+000330*                  de la sesion cuando se elige la opcion [0].
+000340*   2026-08-09 RC  El modo interactivo ahora exige login: se llama
+000350*                  a YOUR-PROGRAM (funcion "L") para validar un
+000360*                  codigo de usuario antes de correr el menu, y
+000370*                  el codigo validado queda en CALC-USUARIO-ACTIVO
+000380*                  para que la auditoria ya no sea anonima.
+000390*   2026-08-09 RC  La opcion [0] de una fila de lote ya no
+000400*                  dispara el cierre interactivo ni el resumen
+000410*                  de sesion (la fila se descarta); pedirNumero1/
+000420*                  pedirNumero2 aceptan signo y punto decimal en
+000430*                  vez de rechazar todo lo que no sea entero sin
+000440*                  signo; asignarNume2 ya no hace ACCEPT en modo
+000450*                  lote (agota el reintento de una); y OPEN de
+000460*                  TRANLOTE/REPOLOTE verifica file status igual
+000470*                  que el resto de archivos del programa.
+000480*   2026-08-09 RC  escribirAuditoria/escribirReporteLote ya no se
+000490*                 graban cuando la operacion tomo ON SIZE ERROR o
+000500*                 (en dividirNumeros) no hubo divisor valido -
+000510*                 CALC-OP-OK-SW marca el exito real de la
+000520*                 operacion; asignarNume2 valida el divisor con el
+000530*                 mismo FUNCTION TEST-NUMVAL/NUMVAL que pedirNume-
+000540*                 ro1/pedirNumero2, que ahora controlan el ON SIZE
+000550*                 ERROR del COMPUTE en vez de solo la forma del
+000560*                 dato; se retira CALC-LOTE-FIN (nunca se
+000570*                 consultaba) y se usa CALC-LOTE-IN-NO-EXISTE para
+000580*                 un mensaje especifico cuando TRANLOTE.DAT no
+000590*                 existe.
+000600*   2026-08-09 RC  ejecutarOperacion agrega WHEN OTHER: una fila
+000610*                  de lote con opciones fuera de 0-5 dejaba el
+000620*                  EVALUATE sin tomar ninguna rama, por lo que
+000630*                  CALC-OP-OK-SW quedaba con el valor de la fila
+000640*                  anterior y procesarTransaccion podia grabar en
+000650*                  REPOLOTE.DAT un resultado viejo con los datos
+000660*                  nuevos.
+000670******************************************************************
+000680 IDENTIFICATION DIVISION.
+000690 PROGRAM-ID. el_nombre_del_programa1.
+
+000700 ENVIRONMENT DIVISION.
+000710 INPUT-OUTPUT SECTION.
+000720 FILE-CONTROL.
+000730     SELECT ARCH-AUDITORIA ASSIGN TO "AUDITORI.DAT"
+000740         ORGANIZATION IS SEQUENTIAL
+000750         FILE STATUS IS CALC-AUD-STATUS.
+
+000760     SELECT ARCH-TRANLOTE ASSIGN TO "TRANLOTE.DAT"
+000770         ORGANIZATION IS SEQUENTIAL
+000780         FILE STATUS IS CALC-LOTE-IN-STATUS.
+
+000790     SELECT ARCH-REPOLOTE ASSIGN TO "REPOLOTE.DAT"
+000800         ORGANIZATION IS SEQUENTIAL
+000810         FILE STATUS IS CALC-LOTE-OUT-STATUS.
+
+000820 DATA DIVISION.
+000830 FILE SECTION.
+000840 FD  ARCH-AUDITORIA.
+000850 01  REG-AUDITORIA.
+000860     05  AUD-FECHA                   PIC X(08).
+000870     05  AUD-HORA                    PIC X(08).
+000880     05  AUD-USUARIO                 PIC X(10).
+000890     05  AUD-OPCION                  PIC 9(01).
+000900     05  AUD-NUMERO1                 PIC S9(07)V99.
+000910     05  AUD-NUMERO2                 PIC S9(07)V99.
+000920     05  AUD-RESULTADO               PIC S9(07)V99.
+
+000930 FD  ARCH-TRANLOTE.
+000940 01  REG-TRANLOTE.
+000950     05  LOTE-OPCION                 PIC 9(01).
+000960     05  LOTE-NUMERO1                PIC S9(07)V99.
+000970     05  LOTE-NUMERO2                PIC S9(07)V99.
+
+000980 FD  ARCH-REPOLOTE.
+000990 01  REG-REPOLOTE.
+001000     05  REPO-OPCION                 PIC 9(01).
+001010     05  REPO-NUMERO1                PIC S9(07)V99.
+001020     05  REPO-NUMERO2                PIC S9(07)V99.
+001030     05  REPO-RESULTADO              PIC S9(07)V99.
+
+001040 WORKING-STORAGE SECTION.
+001050 01  resultado                   PIC S9(07)V99.
+001060 01  saludo                      PIC X(36)
+001070         VALUE "Bienvenido a la calculadora en cobol".
+001080*> este es el limite en una linea, pero se puede seguir abajo.
+001090 01  mensaje                     PIC X(24)
+001100         VALUE "el resultado es: ".
+001110 01  mensaje1                    PIC X(27)
+001120         VALUE "ingrese el primer numero: ".
+001130 01  mensaje2                    PIC X(27)
+001140         VALUE "ingrese el segundo numero: ".
+001150 01  numero1                     PIC S9(07)V99.
+001160 01  numero2                     PIC S9(07)V99.
+001170 01  opciones                    PIC 9 VALUE 1.
+
+001180 01  CALC-AUD-STATUS             PIC X(02) VALUE SPACES.
+001190     88  CALC-AUD-OK                 VALUE "00".
+001200     88  CALC-AUD-NO-EXISTE          VALUE "35".
+001210 01  CALC-USUARIO-ACTIVO         PIC X(10) VALUE SPACES.
+
+001220 01  CALC-MODO                   PIC X(04) VALUE SPACES.
+001230     88  CALC-MODO-LOTE              VALUE "LOTE".
+
+001240 01  CALC-LOTE-IN-STATUS         PIC X(02) VALUE SPACES.
+001250     88  CALC-LOTE-IN-OK              VALUE "00".
+001260     88  CALC-LOTE-IN-NO-EXISTE       VALUE "35".
+001270 01  CALC-LOTE-OUT-STATUS        PIC X(02) VALUE SPACES.
+001280     88  CALC-LOTE-OUT-OK             VALUE "00".
+001290 01  CALC-LOTE-EOF-SW            PIC X(01) VALUE "N".
+001300     88  CALC-LOTE-EOF                 VALUE "S".
+
+001310 01  CALC-MAX-INT                PIC 9(01) VALUE 3.
+001320 01  CALC-INTENTOS               PIC 9(01) VALUE 0.
+001330 01  CALC-DATO-VALIDO-SW         PIC X(01) VALUE "N".
+001340     88  CALC-DATO-VALIDO            VALUE "S".
+001350 01  CALC-ENTRADA                PIC X(10).
+
+001360 01  CALC-CONT-SUMA              PIC 9(05) COMP VALUE ZERO.
+001370 01  CALC-CONT-RESTA             PIC 9(05) COMP VALUE ZERO.
+001380 01  CALC-CONT-MULT              PIC 9(05) COMP VALUE ZERO.
+001390 01  CALC-CONT-DIV               PIC 9(05) COMP VALUE ZERO.
+001400 01  CALC-CONT-EXP               PIC 9(05) COMP VALUE ZERO.
+001410 01  CALC-TOTAL-ACUM             PIC S9(09)V99 VALUE ZERO.
+001420 01  CALC-OP-OK-SW               PIC X(01) VALUE "N".
+001430     88  CALC-OP-OK                  VALUE "S".
+
+001440 01  CALC-LOGIN-PARM.
+001450     COPY PARMUSR.
+001460 01  CALC-LOGIN-OK-SW            PIC X(01) VALUE "N".
+001470     88  CALC-LOGIN-OK               VALUE "S".
+
+001480 PROCEDURE DIVISION.
+001490 MAIN-PROCEDURE.
+001500     DISPLAY saludo.
+001510     PERFORM abrirAuditoria.
+001520     ACCEPT CALC-MODO FROM ENVIRONMENT "MODO-EJECUCION".
+001530     IF CALC-MODO-LOTE
+001540         PERFORM procesarLote
+001550     ELSE
+001560         PERFORM validarLogin
+001570         IF CALC-LOGIN-OK
+001580             PERFORM leerNumero1
+001590             PERFORM leerNumero2
+001600             PERFORM MOSTRAR-MENU UNTIL opciones = 0
+001610         ELSE
+001620             DISPLAY "ERROR: no se pudo validar el usuario, "
+001630                 "saliendo"
+001640         END-IF
+001650     END-IF.
+001660     PERFORM cerrarAuditoria.
+001670     STOP RUN.
+
+001680*----------------------------------------------------------------
+001690* LOGIN - valida un codigo de usuario contra YOUR-PROGRAM antes
+001700* de permitir el uso del menu interactivo, con el mismo reintento
+001710* acotado a CALC-MAX-INT que el resto de las lecturas por consola.
+001720*----------------------------------------------------------------
+001730 validarLogin.
+001740     MOVE 0 TO CALC-INTENTOS.
+001750     MOVE "N" TO CALC-LOGIN-OK-SW.
+001760     PERFORM pedirLogin
+001770         UNTIL CALC-LOGIN-OK OR CALC-INTENTOS >= CALC-MAX-INT.
+
+001780 pedirLogin.
+001790     DISPLAY "ingrese su codigo de usuario: ".
+001800     ACCEPT CALC-ENTRADA.
+001810     MOVE "L" TO PARM-FUNCION.
+001820     MOVE CALC-ENTRADA TO REG-USUARIO OF PARM-REGISTRO.
+001830     CALL "YOUR-PROGRAM" USING CALC-LOGIN-PARM.
+001840     IF PARM-RC-OK
+001850         MOVE REG-USUARIO OF PARM-REGISTRO TO CALC-USUARIO-ACTIVO
+001860         MOVE "S" TO CALC-LOGIN-OK-SW
+001870     ELSE
+001880         ADD 1 TO CALC-INTENTOS
+001890         DISPLAY "ERROR: usuario no encontrado (intento "
+001900             CALC-INTENTOS " de " CALC-MAX-INT ")"
+001910     END-IF.
+
+001920*----------------------------------------------------------------
+001930* LECTURA DE numero1/numero2 POR CONSOLA - valida que lo tecleado
+001940* sea numerico, con un reintento acotado a CALC-MAX-INT; si
+001950* se agota el limite se asume 0 y se continua (vease tambien el
+001960* reintento del divisor 0 en dividirNumeros, mas abajo).
+001970*----------------------------------------------------------------
+001980 leerNumero1.
+001990     MOVE 0 TO CALC-INTENTOS.
+002000     MOVE "N" TO CALC-DATO-VALIDO-SW.
+002010     PERFORM pedirNumero1
+002020         UNTIL CALC-DATO-VALIDO OR CALC-INTENTOS >= CALC-MAX-INT.
+002030     IF NOT CALC-DATO-VALIDO
+002040         DISPLAY "ERROR: se agoto el numero de intentos, "
+002050             "se asume numero1 = 0"
+002060         MOVE 0 TO numero1
+002070     END-IF.
+
+002080 pedirNumero1.
+002090     DISPLAY mensaje1.
+002100     ACCEPT CALC-ENTRADA.
+002110     IF FUNCTION TEST-NUMVAL(CALC-ENTRADA) = 0
+002120         COMPUTE numero1 = FUNCTION NUMVAL(CALC-ENTRADA)
+002130             ON SIZE ERROR
+002140                 ADD 1 TO CALC-INTENTOS
+002150                 DISPLAY "ERROR: el numero no entra en el campo "
+002160                     "(intento " CALC-INTENTOS " de "
+002170                     CALC-MAX-INT ")"
+002180             NOT ON SIZE ERROR
+002190                 MOVE "S" TO CALC-DATO-VALIDO-SW
+002200         END-COMPUTE
+002210     ELSE
+002220         ADD 1 TO CALC-INTENTOS
+002230         DISPLAY "ERROR: ingrese solo numeros (intento "
+002240             CALC-INTENTOS " de " CALC-MAX-INT ")"
+002250     END-IF.
+
+002260 leerNumero2.
+002270     MOVE 0 TO CALC-INTENTOS.
+002280     MOVE "N" TO CALC-DATO-VALIDO-SW.
+002290     PERFORM pedirNumero2
+002300         UNTIL CALC-DATO-VALIDO OR CALC-INTENTOS >= CALC-MAX-INT.
+002310     IF NOT CALC-DATO-VALIDO
+002320         DISPLAY "ERROR: se agoto el numero de intentos, "
+002330             "se asume numero2 = 0"
+002340         MOVE 0 TO numero2
+002350     END-IF.
+
+002360 pedirNumero2.
+002370     DISPLAY mensaje2.
+002380     ACCEPT CALC-ENTRADA.
+002390     IF FUNCTION TEST-NUMVAL(CALC-ENTRADA) = 0
+002400         COMPUTE numero2 = FUNCTION NUMVAL(CALC-ENTRADA)
+002410             ON SIZE ERROR
+002420                 ADD 1 TO CALC-INTENTOS
+002430                 DISPLAY "ERROR: el numero no entra en el campo "
+002440                     "(intento " CALC-INTENTOS " de "
+002450                     CALC-MAX-INT ")"
+002460             NOT ON SIZE ERROR
+002470                 MOVE "S" TO CALC-DATO-VALIDO-SW
+002480         END-COMPUTE
+002490     ELSE
+002500         ADD 1 TO CALC-INTENTOS
+002510         DISPLAY "ERROR: ingrese solo numeros (intento "
+002520             CALC-INTENTOS " de " CALC-MAX-INT ")"
+002530     END-IF.
+
+002540*----------------------------------------------------------------
+002550* MODO LOTE - lee TRANLOTE.DAT y graba REPOLOTE.DAT sin
+002560* intervencion del operador.
+002570*----------------------------------------------------------------
+002580 procesarLote.
+002590     OPEN INPUT ARCH-TRANLOTE.
+002600     IF CALC-LOTE-IN-OK
+002610         OPEN OUTPUT ARCH-REPOLOTE
+002620         IF CALC-LOTE-OUT-OK
+002630             PERFORM leerTransaccion
+002640             PERFORM procesarTransaccion UNTIL CALC-LOTE-EOF
+002650             CLOSE ARCH-TRANLOTE ARCH-REPOLOTE
+002660         ELSE
+002670             DISPLAY "ERROR: no se pudo abrir REPOLOTE.DAT"
+002680             CLOSE ARCH-TRANLOTE
+002690         END-IF
+002700     ELSE
+002710         IF CALC-LOTE-IN-NO-EXISTE
+002720             DISPLAY "ERROR: TRANLOTE.DAT no existe"
+002730         ELSE
+002740             DISPLAY "ERROR: no se pudo abrir TRANLOTE.DAT"
+002750         END-IF
+002760     END-IF.
+
+002770 leerTransaccion.
+002780     READ ARCH-TRANLOTE
+002790         AT END
+002800             SET CALC-LOTE-EOF TO TRUE
+002810         NOT AT END
+002820             MOVE LOTE-OPCION TO opciones
+002830             MOVE LOTE-NUMERO1 TO numero1
+002840             MOVE LOTE-NUMERO2 TO numero2
+002850     END-READ.
+
+002860 procesarTransaccion.
+002870     IF opciones = 0
+002880         DISPLAY "ERROR: opcion 0 invalida en lote, fila omitida"
+002890     ELSE
+002900         PERFORM ejecutarOperacion
+002910         IF CALC-OP-OK
+002920             PERFORM escribirReporteLote
+002930         ELSE
+002940             DISPLAY "ERROR: operacion fallida, fila omitida de "
+002950                 "REPOLOTE.DAT"
+002960         END-IF
+002970     END-IF.
+002980     PERFORM leerTransaccion.
+
+002990 escribirReporteLote.
+003000     MOVE opciones TO REPO-OPCION.
+003010     MOVE numero1 TO REPO-NUMERO1.
+003020     MOVE numero2 TO REPO-NUMERO2.
+003030     MOVE resultado TO REPO-RESULTADO.
+003040     WRITE REG-REPOLOTE.
+
+003050 abrirAuditoria.
+003060     OPEN EXTEND ARCH-AUDITORIA.
+003070     IF CALC-AUD-NO-EXISTE
+003080         OPEN OUTPUT ARCH-AUDITORIA
+003090         CLOSE ARCH-AUDITORIA
+003100         OPEN EXTEND ARCH-AUDITORIA
+003110     END-IF.
+
+003120 cerrarAuditoria.
+003130     CLOSE ARCH-AUDITORIA.
+
+003140 escribirAuditoria.
+003150     ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+003160     ACCEPT AUD-HORA FROM TIME.
+003170     MOVE CALC-USUARIO-ACTIVO TO AUD-USUARIO.
+003180     MOVE opciones TO AUD-OPCION.
+003190     MOVE numero1 TO AUD-NUMERO1.
+003200     MOVE numero2 TO AUD-NUMERO2.
+003210     MOVE resultado TO AUD-RESULTADO.
+003220     WRITE REG-AUDITORIA.
+
+003230 MOSTRAR-MENU.
+003240     DISPLAY "__________________________________________________".
+003250     DISPLAY "digite un numero segun la opciom q quiera realizar".
+003260     DISPLAY "[1] sumar los numeros".
+003270     DISPLAY "[2] restar al primero el segundo".
+003280     DISPLAY "[3] multiplicar los 2 numeros".
+003290     DISPLAY "[4] dividir el primero al segundo".
+003300     DISPLAY "[5] exponer primero elevado al otro".
+003310     DISPLAY "[0] para Salir".
+003320     ACCEPT opciones.
+003330     DISPLAY "__________________________________________________".
+003340     PERFORM ejecutarOperacion.
+
+003350 ejecutarOperacion.
+003360     EVALUATE opciones
+003370         WHEN 1
+003380             PERFORM sumarNumeros
+003390         WHEN 2
+003400             PERFORM restarNumeros
+003410         WHEN 3
+003420             PERFORM multiplicarNumeros
+003430         WHEN 4
+003440             PERFORM dividirNumeros
+003450         WHEN 5
+003460             PERFORM exponenciarNumeros
+003470         WHEN 0
+003480             DISPLAY "saliste del programa"
+003490             PERFORM mostrarResumenSesion
+003500         WHEN OTHER
+003510             MOVE "N" TO CALC-OP-OK-SW
+003520             DISPLAY "ERROR: opcion invalida"
+003530     END-EVALUATE.
+003540*> " es 22    salto es -2
+003550*> en ascii
+003560*> " es 34    salto es 10
+003570 sumarNumeros.
+003580     MOVE "N" TO CALC-OP-OK-SW.
+003590     DISPLAY "suma de: " numero1 " y " numero2.
+003600     ADD numero1 TO numero2 GIVING resultado
+003610         ON SIZE ERROR
+003620             DISPLAY "ERROR: el resultado no entra en resultado"
+003630         NOT ON SIZE ERROR
+003640             DISPLAY resultado
+003650             ADD 1 TO CALC-CONT-SUMA
+003660             ADD resultado TO CALC-TOTAL-ACUM
+003670             MOVE "S" TO CALC-OP-OK-SW
+003680     END-ADD.
+003690     IF CALC-OP-OK
+003700         PERFORM escribirAuditoria
+003710     END-IF.
+003720 restarNumeros.
+003730     MOVE "N" TO CALC-OP-OK-SW.
+003740     DISPLAY "resta de: " numero1 " y " numero2.
+003750     SUBTRACT numero1 FROM numero2 GIVING resultado
+003760         ON SIZE ERROR
+003770             DISPLAY "ERROR: el resultado no entra en resultado"
+003780         NOT ON SIZE ERROR
+003790             DISPLAY resultado
+003800             ADD 1 TO CALC-CONT-RESTA
+003810             ADD resultado TO CALC-TOTAL-ACUM
+003820             MOVE "S" TO CALC-OP-OK-SW
+003830     END-SUBTRACT.
+003840     IF CALC-OP-OK
+003850         PERFORM escribirAuditoria
+003860     END-IF.
+003870 multiplicarNumeros.
+003880     MOVE "N" TO CALC-OP-OK-SW.
+003890     DISPLAY "multiplicacion de: " numero1 " por " numero2.
+003900     MULTIPLY numero1 BY numero2 GIVING resultado
+003910         ON SIZE ERROR
+003920             DISPLAY "ERROR: el resultado no entra en resultado"
+003930         NOT ON SIZE ERROR
+003940             DISPLAY resultado
+003950             ADD 1 TO CALC-CONT-MULT
+003960             ADD resultado TO CALC-TOTAL-ACUM
+003970             MOVE "S" TO CALC-OP-OK-SW
+003980     END-MULTIPLY.
+003990     IF CALC-OP-OK
+004000         PERFORM escribirAuditoria
+004010     END-IF.
+004020 dividirNumeros.
+004030     MOVE "N" TO CALC-OP-OK-SW.
+004040     DISPLAY "divicion de: " numero1 " a " numero2.
+004050     MOVE 0 TO CALC-INTENTOS.
+004060     PERFORM asignarNume2
+004070         UNTIL numero2 NOT = 0 OR CALC-INTENTOS >= CALC-MAX-INT.
+004080     IF numero2 = 0
+004090         DISPLAY "ERROR: no se obtuvo un divisor valido, "
+004100             "se omite la division"
+004110     ELSE
+004120         DIVIDE numero1 BY numero2 GIVING resultado
+004130         ON SIZE ERROR
+004140             DISPLAY "ERROR: el resultado no entra en resultado"
+004150         NOT ON SIZE ERROR
+004160             DISPLAY resultado
+004170             ADD 1 TO CALC-CONT-DIV
+004180             ADD resultado TO CALC-TOTAL-ACUM
+004190             MOVE "S" TO CALC-OP-OK-SW
+004200         END-DIVIDE
+004210     END-IF.
+004220     IF CALC-OP-OK
+004230         PERFORM escribirAuditoria
+004240     END-IF.
+004250 exponenciarNumeros.
+004260     MOVE "N" TO CALC-OP-OK-SW.
+004270     DISPLAY "exponenciasion de: " numero1 " a " numero2.
+004280     COMPUTE resultado = numero1 ** numero2
+004290         ON SIZE ERROR
+004300             DISPLAY "ERROR: el resultado no entra en resultado"
+004310         NOT ON SIZE ERROR
+004320             DISPLAY resultado
+004330             ADD 1 TO CALC-CONT-EXP
+004340             ADD resultado TO CALC-TOTAL-ACUM
+004350             MOVE "S" TO CALC-OP-OK-SW
+004360     END-COMPUTE.
+004370     IF CALC-OP-OK
+004380         PERFORM escribirAuditoria
+004390     END-IF.
+004400 asignarNume2.
+004410     IF CALC-MODO-LOTE
+004420         MOVE CALC-MAX-INT TO CALC-INTENTOS
+004430     ELSE
+004440         ADD 1 TO CALC-INTENTOS
+004450         DISPLAY "el divisor no puede ser 0, ingrese otro valor "
+004460             "(intento " CALC-INTENTOS " de " CALC-MAX-INT "): "
+004470         ACCEPT CALC-ENTRADA
+004480         IF FUNCTION TEST-NUMVAL(CALC-ENTRADA) = 0
+004490             COMPUTE numero2 = FUNCTION NUMVAL(CALC-ENTRADA)
+004500                 ON SIZE ERROR
+004510                     DISPLAY "ERROR: el divisor no entra "
+004520                         "en el campo"
+004530                     MOVE 0 TO numero2
+004540             END-COMPUTE
+004550         ELSE
+004560             DISPLAY "ERROR: ingrese solo numeros"
+004570             MOVE 0 TO numero2
+004580         END-IF
+004590     END-IF.
+
+004600*----------------------------------------------------------------
+004610* RESUMEN DE LA SESION - contadores por operacion y total
+004620* acumulado de resultado, mostrado al elegir la opcion [0].
+004630*----------------------------------------------------------------
+004640 mostrarResumenSesion.
+004650     DISPLAY "__________________________________________________".
+004660     DISPLAY "RESUMEN DE LA SESION".
+004670     DISPLAY "sumas realizadas        : " CALC-CONT-SUMA.
+004680     DISPLAY "restas realizadas       : " CALC-CONT-RESTA.
+004690     DISPLAY "multiplicaciones        : " CALC-CONT-MULT.
+004700     DISPLAY "divisiones realizadas   : " CALC-CONT-DIV.
+004710     DISPLAY "exponenciaciones        : " CALC-CONT-EXP.
+004720     DISPLAY "total acumulado         : " CALC-TOTAL-ACUM.
+
+004730 END PROGRAM el_nombre_del_programa1.
