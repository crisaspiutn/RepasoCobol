@@ -0,0 +1,36 @@
+000010******************************************************************
+000020* Copybook   : PARMUSR
+000030* Author     : R. Cantero - Sistemas
+000040* Installation: Depto. Sistemas
+000050* Date-Written: 2026-08-09
+000060* Purpose    : CALL interface shared by YOUR-PROGRAM (Usuario.cbl)
+000070*              and any program that CALLs it.  Carries the
+000080*              function requested, the return code and one
+000090*              usuario record (REG-DNI etc, qualified as
+000100*              "OF PARM-REGISTRO") in and out of the subprogram.
+000110* Modification History:
+000120*   2026-08-09 RC  Initial version - alta/baja/modifica/consulta.
+000130*   2026-08-09 RC  USRREG gano REG-ESTADO/REG-ROL/REG-FECHA-ALTA
+000140*                  (este ultimo como PIC 9(08) plano, sin
+000150*                  subniveles, para no complicar la REPLACING).
+000160*   2026-08-09 RC  Se agrega PARM-RC-USUARIO-DUPLICADO: desde que
+000170*                  REG-USUARIO es clave alterna unica, un alta o
+000180*                  modificacion puede chocar contra un codigo de
+000190*                  usuario ya tomado por otro dni, y eso ya no es
+000200*                  lo mismo que "tabla llena" ni que "no
+000210*                  encontrado".
+000220******************************************************************
+000230 05  PARM-FUNCION                PIC X(01).
+000240     88  PARM-FUN-ALTA               VALUE "A".
+000250     88  PARM-FUN-BAJA               VALUE "B".
+000260     88  PARM-FUN-MODIFICA           VALUE "M".
+000270     88  PARM-FUN-CONSULTA           VALUE "C".
+000280     88  PARM-FUN-LOGIN              VALUE "L".
+000290 05  PARM-RETURN-CODE            PIC 9(02).
+000300     88  PARM-RC-OK                  VALUE 00.
+000310     88  PARM-RC-DNI-DUPLICADO       VALUE 10.
+000320     88  PARM-RC-TABLA-LLENA         VALUE 20.
+000330     88  PARM-RC-USUARIO-DUPLICADO   VALUE 30.
+000340     88  PARM-RC-NO-ENCONTRADO       VALUE 90.
+000350 05  PARM-REGISTRO.
+000360     COPY USRREG REPLACING ==05== BY ==10==.
