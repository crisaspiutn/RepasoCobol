@@ -0,0 +1,25 @@
+000010******************************************************************
+000020* Copybook   : USRREG
+000030* Author     : R. Cantero - Sistemas
+000040* Installation: Depto. Sistemas
+000050* Date-Written: 2026-08-09
+000060* Purpose    : Shared layout of one usuarios record.  COPYed
+000070*              into the USUARIOS.DAT file description, into the
+000080*              CALL interface of YOUR-PROGRAM and into report
+000090*              programs that read the same file, so every
+000100*              program sees the identical record shape.
+000110* Modification History:
+000120*   2026-08-09 RC  Initial version - nombre/apellido/dni/usuario.
+000130*   2026-08-09 RC  Agregados REG-ESTADO (activo/inactivo), REG-ROL
+000140*                  y REG-FECHA-ALTA para saber quien esta vigente
+000150*                  y desde cuando, de cara al reporte de usuarios.
+000160******************************************************************
+000170 05  REG-DNI                     PIC X(08).
+000180 05  REG-NOMBRE                  PIC X(10).
+000190 05  REG-APELLIDO                PIC X(10).
+000200 05  REG-USUARIO                 PIC X(10).
+000210 05  REG-ESTADO                  PIC X(01).
+000220     88  REG-ACTIVO                  VALUE "A".
+000230     88  REG-INACTIVO                VALUE "I".
+000240 05  REG-ROL                     PIC X(10).
+000250 05  REG-FECHA-ALTA              PIC 9(08).
