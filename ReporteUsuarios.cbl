@@ -0,0 +1,181 @@
+000010******************************************************************
+000020* Author      : R. Cantero - Sistemas
+000030* Installation: Depto. Sistemas
+000040* Date-Written: 2026-08-09
+000050* Date-Compiled:
+000060* Purpose     : Reporte de la tabla de usuarios (USUARIOS.DAT) -
+000070*               lista nombre/usuario/dni ordenado por apellido y
+000080*               marca cualquier dni que aparezca repetido, ya que
+000090*               nada en el archivo impide cargar dos registros con
+000100*               el mismo dni en distintas oportunidades.
+000110* Tectonics   : cobc
+000120* Modification History:
+000130*   2026-08-09 RC  Version inicial.
+000140*   2026-08-09 RC  0000-MAINLINE cierra ARCH-USUARIOS antes del
+000150*                  SORT - quedaba abierto cuando el SORT lo volvia
+000160*                  a abrir como entrada, y el output procedure no
+000170*                  recibia ningun registro.
+000180*   2026-08-09 RC  7000-GENERAR-REPORTE usa ahora un switch propio
+000190*                  (REPO-FIN-ORDEN-SW) para el fin del SORT en vez
+000200*                  de reusar REPO-USR-STATUS (file status de
+000210*                  ARCH-USUARIOS); 0000-MAINLINE termina con STOP
+000220*                  RUN en vez de GOBACK, porque el programa se
+000230*                  ejecuta solo, nunca es CALLed.
+000240*   2026-08-09 RC  7300-VERIFICAR-DUPLICADO avisa una vez con
+000250*                  REPO-TABLA-LLENA-SW cuando la tabla de dni
+000260*                  vistos (OCCURS 200) se llena, en vez de dejar
+000270*                  de detectar duplicados en silencio.
+000280******************************************************************
+000290 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. REPORTE-USUARIOS.
+
+000310 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT ARCH-USUARIOS ASSIGN TO "USUARIOS.DAT"
+000350         ORGANIZATION IS INDEXED
+000360         ACCESS MODE IS SEQUENTIAL
+000370         RECORD KEY IS REG-DNI OF FD-REG
+000380         FILE STATUS IS REPO-USR-STATUS.
+
+000390     SELECT SD-ORDEN-USUARIOS ASSIGN TO "SORTWK1".
+
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  ARCH-USUARIOS.
+000430 01  FD-REG.
+000440     COPY USRREG.
+
+000450 SD  SD-ORDEN-USUARIOS.
+000460 01  REG-ORDEN.
+000470     COPY USRREG.
+
+000480 WORKING-STORAGE SECTION.
+000490 01  REPO-USR-STATUS             PIC X(02) VALUE SPACES.
+000500     88  REPO-USR-OK                 VALUE "00".
+000510     88  REPO-USR-NO-EXISTE-ARCHIVO  VALUE "35".
+
+000520 01  REPO-FIN-ORDEN-SW           PIC X(01) VALUE "N".
+000530     88  REPO-FIN-ORDEN              VALUE "S".
+
+000540 01  REPO-LINEA-DETALLE          PIC X(54).
+000550 01  REPO-LINEA-ENCABEZADO       PIC X(54)
+000560     VALUE "APELLIDO   NOMBRE     USUARIO    DNI       ESTADO".
+000570 01  REPO-LINEA-DUPLICADO        PIC X(54).
+
+000580 01  REPO-CANT-LEIDOS            PIC 9(04) COMP VALUE ZERO.
+000590 01  REPO-CANT-DUPLICADOS        PIC 9(04) COMP VALUE ZERO.
+
+000600 01  REPO-TABLA-DNI.
+000610     05  REPO-DNI-ENTRY OCCURS 200 TIMES
+000620             INDEXED BY REPO-IDX        PIC X(08).
+000630 01  REPO-CANT-TABLA              PIC 9(04) COMP VALUE ZERO.
+000640 01  REPO-IDX-BUSQUEDA            PIC 9(04) COMP VALUE ZERO.
+000650 01  REPO-DNI-DUPLICADO-SW        PIC X(01) VALUE "N".
+000660     88  REPO-DNI-DUPLICADO           VALUE "S".
+000670 01  REPO-TABLA-LLENA-SW          PIC X(01) VALUE "N".
+000680     88  REPO-TABLA-LLENA             VALUE "S".
+
+000690 PROCEDURE DIVISION.
+000700 0000-MAINLINE.
+000710     PERFORM 1000-ABRIR-ARCHIVO THRU 1000-EXIT.
+000720     IF REPO-USR-OK
+000730         CLOSE ARCH-USUARIOS
+000740         DISPLAY "REPORTE DE USUARIOS - ORDENADO POR APELLIDO"
+000750         DISPLAY REPO-LINEA-ENCABEZADO
+000760         SORT SD-ORDEN-USUARIOS
+000770             ON ASCENDING KEY REG-APELLIDO OF REG-ORDEN
+000780             USING ARCH-USUARIOS
+000790             OUTPUT PROCEDURE IS 7000-GENERAR-REPORTE
+000800                 THRU 7000-EXIT
+000810         DISPLAY " "
+000820         DISPLAY "TOTAL USUARIOS LEIDOS    : " REPO-CANT-LEIDOS
+000830         DISPLAY "TOTAL DNI DUPLICADOS     : "
+000840             REPO-CANT-DUPLICADOS
+000850     ELSE
+000860         DISPLAY "REPORTE-USUARIOS: no se pudo abrir USUARIOS.DAT"
+000870     END-IF.
+000880     STOP RUN.
+
+000890 1000-ABRIR-ARCHIVO.
+000900     OPEN INPUT ARCH-USUARIOS.
+000910     IF REPO-USR-NO-EXISTE-ARCHIVO
+000920         DISPLAY "REPORTE-USUARIOS: USUARIOS.DAT no existe"
+000930     END-IF.
+000940 1000-EXIT.
+000950     EXIT.
+
+000960*----------------------------------------------------------------
+000970* 7000  OUTPUT PROCEDURE DEL SORT - recibe cada registro ya
+000980*       ordenado por apellido, lo imprime y lo chequea contra la
+000990*       tabla de dni vistos para detectar repetidos.
+001000*----------------------------------------------------------------
+001010 7000-GENERAR-REPORTE.
+001020     PERFORM 7100-LEER-ORDEN.
+001030     PERFORM 7200-PROCESAR-ORDEN UNTIL REPO-FIN-ORDEN.
+001040 7000-EXIT.
+001050     EXIT.
+
+001060 7100-LEER-ORDEN.
+001070     RETURN SD-ORDEN-USUARIOS
+001080         AT END
+001090             SET REPO-FIN-ORDEN TO TRUE
+001100     END-RETURN.
+
+001110 7200-PROCESAR-ORDEN.
+001120     ADD 1 TO REPO-CANT-LEIDOS.
+001130     MOVE SPACES TO REPO-LINEA-DETALLE.
+001140     STRING REG-APELLIDO OF REG-ORDEN   DELIMITED BY SIZE
+001150            " "                         DELIMITED BY SIZE
+001160            REG-NOMBRE OF REG-ORDEN     DELIMITED BY SIZE
+001170            " "                         DELIMITED BY SIZE
+001180            REG-USUARIO OF REG-ORDEN    DELIMITED BY SIZE
+001190            " "                         DELIMITED BY SIZE
+001200            REG-DNI OF REG-ORDEN        DELIMITED BY SIZE
+001210            " "                         DELIMITED BY SIZE
+001220            REG-ESTADO OF REG-ORDEN     DELIMITED BY SIZE
+001230         INTO REPO-LINEA-DETALLE
+001240     END-STRING.
+001250     DISPLAY REPO-LINEA-DETALLE.
+001260     PERFORM 7300-VERIFICAR-DUPLICADO.
+001270     PERFORM 7100-LEER-ORDEN.
+
+001280*----------------------------------------------------------------
+001290* 7300  busca el dni del registro actual en la tabla de dni ya
+001300*       vistos; si esta, lo marca como repetido, si no, lo agrega.
+001310*----------------------------------------------------------------
+001320 7300-VERIFICAR-DUPLICADO.
+001330     MOVE "N" TO REPO-DNI-DUPLICADO-SW.
+001340     MOVE ZERO TO REPO-IDX-BUSQUEDA.
+001350     PERFORM 7310-COMPARAR-ENTRADA
+001360         VARYING REPO-IDX-BUSQUEDA FROM 1 BY 1
+001370         UNTIL REPO-IDX-BUSQUEDA > REPO-CANT-TABLA
+001380             OR REPO-DNI-DUPLICADO.
+001390     IF REPO-DNI-DUPLICADO
+001400         ADD 1 TO REPO-CANT-DUPLICADOS
+001410         MOVE SPACES TO REPO-LINEA-DUPLICADO
+001420         STRING "   *** DNI DUPLICADO: " DELIMITED BY SIZE
+001430                REG-DNI OF REG-ORDEN     DELIMITED BY SIZE
+001440             INTO REPO-LINEA-DUPLICADO
+001450         END-STRING
+001460         DISPLAY REPO-LINEA-DUPLICADO
+001470     ELSE
+001480         IF REPO-CANT-TABLA < 200
+001490             ADD 1 TO REPO-CANT-TABLA
+001500             MOVE REG-DNI OF REG-ORDEN
+001510                 TO REPO-DNI-ENTRY (REPO-CANT-TABLA)
+001520         ELSE
+001530             IF NOT REPO-TABLA-LLENA
+001540                 DISPLAY "ADVERTENCIA: tabla de dni vistos llena "
+001550                     "(200), no se detectan mas duplicados"
+001560                 SET REPO-TABLA-LLENA TO TRUE
+001570             END-IF
+001580         END-IF
+001590     END-IF.
+
+001600 7310-COMPARAR-ENTRADA.
+001610     IF REPO-DNI-ENTRY (REPO-IDX-BUSQUEDA) = REG-DNI OF REG-ORDEN
+001620         SET REPO-DNI-DUPLICADO TO TRUE
+001630     END-IF.
+
+001640 END PROGRAM REPORTE-USUARIOS.
